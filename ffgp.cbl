@@ -5,12 +5,64 @@
       * investment after the user enters the Present Value, the       *
       * annual interest rate, and the term of the investment.         *
       *                                                               *
+      * Can also run in batch mode, reading a sequential file of      *
+      * PV/rate/term transactions and producing a report line for     *
+      * each one instead of prompting at the terminal.                *
+      *                                                               *
       *****************************************************************
 
        identification division.
-       program-id.   ffgp.
+       program-id.   ffgp is initial program.
+
+       environment division.
+       input-output section.
+       file-control.
+              select trans-file assign to "FFGPTRAN.DAT"
+                     organization is line sequential
+                     file status is trans-status.
+
+              select batch-rpt-file assign to "FFGPRPT.DAT"
+                     organization is line sequential.
+
+              select tvm-log-file assign to "TVMLOG.DAT"
+                     organization is line sequential
+                     file status is tvm-log-status.
+
+              select whatif-rpt-file assign to "FFGPGRID.DAT"
+                     organization is line sequential.
+
+              select limits-file assign to "LIMITS.DAT"
+                     organization is line sequential
+                     file status is limits-status.
+
+              select ckpt-file assign to "FFGPCKPT.DAT"
+                     organization is line sequential
+                     file status is ckpt-status.
 
        data division.
+       file section.
+       fd  trans-file.
+       01  trans-record.
+              05 tran-present-value     pic 9(9)v99.
+              05 tran-annual-interest   pic 99v9999.
+              05 tran-annual-term       pic 99.
+              05 tran-compound-freq     pic 999.
+
+       fd  batch-rpt-file.
+       01  batch-rpt-record             pic x(80).
+
+       fd  tvm-log-file.
+       copy "tvmlog.cpy".
+
+       fd  whatif-rpt-file.
+       01  whatif-rpt-record            pic x(150).
+
+       fd  limits-file.
+       copy "limits.cpy".
+
+       fd  ckpt-file.
+       copy "checkpoint.cpy".
+
        working-storage section.
 
       *****************************************************************
@@ -32,52 +84,530 @@
               05 ANNUAL-TERM       PIC 99 USAGE COMP.
               05 NUMERATOR         PIC S9(9)V9(6) USAGE COMP.
               05 DENOMINATOR       PIC S9(9)V9(6) USAGE COMP.
+              05 BASE-FACTOR       PIC S9V9(8) USAGE COMP.
               05 FUTURE-VALUE      PIC S9(9)V99 USAGE COMP.
+              05 COMPOUND-FREQ     PIC 999 USAGE COMP.
+              05 PERIODIC-RATE     PIC S9V9(8) USAGE COMP.
+              05 TOTAL-PERIODS     PIC S9(5) USAGE COMP.
 
        01 DISP-FIELDS.
-              05 PV-OUT            PIC $ZZ,ZZZ,ZZ9.99 USAGE DISPLAY.
+              05 PV-OUT            PIC $ZZZ,ZZZ,ZZ9.99 USAGE DISPLAY.
               05 FV-OUT            PIC $ZZZ,ZZZ,ZZ9.99 USAGE DISPLAY.
               05 INTEREST-RATE     PIC Z9.99 USAGE DISPLAY.
+              05 RATE-LOG-OUT      PIC ZZ9.9999 USAGE DISPLAY.
               05 TERM-OUT          PIC Z9 USAGE DISPLAY.
+              05 FREQ-OUT          PIC ZZ9 USAGE DISPLAY.
+
+       01 TVM-LOG-STATUS         PIC XX.
+
+       01 TRANS-STATUS           PIC XX.
+
+       01 LIMITS-STATUS          PIC XX.
+
+       01 LIMITS-DISP-FIELDS.
+              05 LIM-INTEREST-OUT   PIC Z9.9999 USAGE DISPLAY.
+              05 LIM-TERM-OUT       PIC Z9 USAGE DISPLAY.
+              05 LIM-PRINCIPAL-OUT  PIC $ZZZ,ZZZ,ZZ9.99 USAGE DISPLAY.
+
+       01 EDIT-INPUT             PIC X(15).
+
+       01 CKPT-STATUS            PIC XX.
+
+       01 BATCH-CKPT-FIELDS.
+              05 TRAN-SEQ-NUM         PIC 9(9) USAGE COMP VALUE 0.
+              05 RESUME-SEQ-NUM       PIC 9(9) USAGE COMP VALUE 0.
+              05 RESTART-SWITCH       PIC X VALUE "N".
+                     88 RESTART-RUN   VALUE "Y".
+
+       01 BATCH-SWITCHES.
+              05 MODE-SWITCH             PIC X VALUE "I".
+                     88 BATCH-MODE       VALUE "B" "b".
+                     88 WHATIF-MODE      VALUE "W" "w".
+              05 TRANS-EOF-SWITCH        PIC X VALUE "N".
+                     88 TRANS-EOF        VALUE "Y".
+              05 QUIT-SWITCH             PIC X VALUE "N".
+                     88 QUIT-REQUESTED   VALUE "Y".
+
+       01 WHATIF-FIELDS.
+              05 WHATIF-RATE-START  PIC 99V9(4) USAGE COMP.
+              05 WHATIF-RATE-END    PIC 99V9(4) USAGE COMP.
+              05 WHATIF-RATE-STEP   PIC 99V9(4) USAGE COMP.
+              05 WHATIF-RATE-CUR    PIC 99V9(4) USAGE COMP.
+              05 WHATIF-TERM-START  PIC 99 USAGE COMP.
+              05 WHATIF-TERM-END    PIC 99 USAGE COMP.
+              05 WHATIF-TERM-STEP   PIC 99 USAGE COMP.
+              05 WHATIF-TERM-CUR    PIC 99 USAGE COMP.
+              05 WHATIF-NUM-COLS    PIC 99 USAGE COMP.
+              05 WHATIF-COL-INDEX   PIC 99 USAGE COMP.
+              05 WHATIF-COL-POS     PIC 999 USAGE COMP.
+              05 WHATIF-RATE-OUT    PIC Z9.9999 USAGE DISPLAY.
+
+       01 RPT-CONTROL.
+              05 RPT-LINE-COUNT     PIC 99 USAGE COMP VALUE 0.
+              05 RPT-PAGE-NUM       PIC 99 USAGE COMP VALUE 0.
+              05 RPT-PAGE-OUT       PIC Z9 USAGE DISPLAY.
+              05 RPT-REC-COUNT      PIC 9(5) USAGE COMP VALUE 0.
+              05 RPT-REC-COUNT-OUT  PIC ZZZZ9 USAGE DISPLAY.
+              05 RPT-RUN-DATE       PIC 9(8) USAGE DISPLAY.
+              05 RPT-LINES-PER-PAGE PIC 99 USAGE COMP VALUE 20.
+              05 TRAN-SEQ-OUT       PIC ZZZZZZZZ9 USAGE DISPLAY.
 
        procedure division.
+       main-logic.
+              perform init-ws
+              perform open-report
+              display "FUTURE VALUE CALCULATOR"
+              display "Run in (B)atch mode from transaction file, "
+                     "(W)hat-if rate/term grid, or (I)nteractive mode? "
+              accept mode-switch
+              if batch-mode
+                     perform batch-process
+              else
+                     if whatif-mode
+                            perform whatif-process
+                     else
+                            perform user-input thru user-input-exit
+                            if not quit-requested
+                                   perform calculate-it
+                                   perform disp-result
+                                   perform write-detail-line
+                            end-if
+                     end-if
+              end-if
+              perform close-report
+              perform end-program.
+
        init-ws.
               initialize calc-fields
-              initialize disp-fields.
+              initialize disp-fields
+              perform read-limits.
+
+       read-limits.
+
+      *****************************************************************
+      *                                                               *
+      * Pull the validation limits (max rate/term/principal) from     *
+      * the shared LIMITS.DAT control file so business can raise or   *
+      * lower them without a recompile.  If the control file is not   *
+      * present, fall back to the long-standing 26%/30-year/          *
+      * $999,999,999.99 defaults.                                     *
+      *                                                               *
+      *****************************************************************
+
+              move 26        to lim-max-interest-rate
+              move 30        to lim-max-term-years
+              move 999999999 to lim-max-principal
+              open input limits-file
+              if limits-status = "00"
+                     read limits-file
+                     end-read
+                     close limits-file
+              end-if
+              move lim-max-interest-rate to lim-interest-out
+              move lim-max-term-years to lim-term-out
+              move lim-max-principal to lim-principal-out.
+
+       open-report.
+              open output batch-rpt-file
+              move 0 to rpt-line-count
+              move 0 to rpt-page-num
+              move 0 to rpt-rec-count
+              accept rpt-run-date from date yyyymmdd
+              perform write-report-header.
+
+       write-report-header.
+              add 1 to rpt-page-num
+              move rpt-page-num to rpt-page-out
+              move spaces to batch-rpt-record
+              string "FUTURE VALUE CALCULATOR" delimited by size
+                     "   RUN DATE: " delimited by size
+                     rpt-run-date delimited by size
+                     "   PAGE: " delimited by size
+                     rpt-page-out delimited by size
+                     into batch-rpt-record
+              end-string
+              write batch-rpt-record
+              move spaces to batch-rpt-record
+              string "PRESENT VALUE   RATE  TERM" delimited by size
+                     "  FREQ  FUTURE VALUE" delimited by size
+                     into batch-rpt-record
+              end-string
+              write batch-rpt-record
+              move 2 to rpt-line-count.
+
+       write-detail-line.
+              if rpt-line-count >= rpt-lines-per-page
+                     perform write-report-header
+              end-if
+              move spaces to batch-rpt-record
+              string pv-out delimited by size
+                     "  RATE=" delimited by size
+                     interest-rate delimited by size
+                     "%  TERM=" delimited by size
+                     term-out delimited by size
+                     "  FREQ=" delimited by size
+                     freq-out delimited by size
+                     "  FV=" delimited by size
+                     fv-out delimited by size
+                     into batch-rpt-record
+              end-string
+              write batch-rpt-record
+              add 1 to rpt-line-count
+              add 1 to rpt-rec-count.
+
+       close-report.
+              move rpt-rec-count to rpt-rec-count-out
+              move spaces to batch-rpt-record
+              write batch-rpt-record
+              move spaces to batch-rpt-record
+              string "*** END OF REPORT - " delimited by size
+                     rpt-rec-count-out delimited by size
+                     " RECORD(S) PROCESSED ***" delimited by size
+                     into batch-rpt-record
+              end-string
+              write batch-rpt-record
+              close batch-rpt-file.
+
+       batch-process.
+              perform read-checkpoint
+              open input trans-file
+              if trans-status not = "00"
+                     display "ERROR: unable to open FFGPTRAN.DAT - "
+                            "status " trans-status
+              else
+                     perform until trans-eof
+                            read trans-file
+                                   at end
+                                          set trans-eof to true
+                                   not at end
+                                          perform batch-process-record
+                            end-read
+                     end-perform
+                     close trans-file
+                     perform clear-checkpoint
+              end-if.
+
+       batch-process-record.
+              add 1 to tran-seq-num
+              if restart-run and tran-seq-num <= resume-seq-num
+                     exit paragraph
+              end-if
+              move tran-present-value to present-value
+              move tran-annual-interest to annual-interest
+              move tran-annual-term to annual-term
+              move tran-compound-freq to compound-freq
+              if compound-freq = 0
+                     move 1 to compound-freq
+              end-if
+              if present-value > lim-max-principal
+                 or annual-interest > lim-max-interest-rate
+                 or annual-term > lim-max-term-years
+                 or compound-freq > 360
+                     perform reject-batch-record
+              else
+                     perform calculate-it
+                     perform write-detail-line
+                     perform log-transaction
+              end-if
+              perform write-checkpoint.
+
+       reject-batch-record.
+              move tran-seq-num to tran-seq-out
+              display "SKIPPED: transaction " tran-seq-out
+                     " exceeds the business limits on file"
+              move spaces to batch-rpt-record
+              string "*** SKIPPED - TRANSACTION " delimited by size
+                     tran-seq-out delimited by size
+                     " EXCEEDS LIMITS ***" delimited by size
+                     into batch-rpt-record
+              end-string
+              write batch-rpt-record
+              add 1 to rpt-line-count.
+
+       read-checkpoint.
+
+      *****************************************************************
+      *                                                               *
+      * If a checkpoint from a prior run that died mid-file is on     *
+      * disk, resume just past the last transaction it successfully  *
+      * processed instead of reprocessing (and possibly double-       *
+      * posting) the whole file from the top.                        *
+      *                                                               *
+      *****************************************************************
+
+              move 0 to resume-seq-num
+              move "N" to restart-switch
+              open input ckpt-file
+              if ckpt-status = "00"
+                     read ckpt-file
+                            at end
+                                   continue
+                            not at end
+                                   move ckpt-last-key-num
+                                          to resume-seq-num
+                                   set restart-run to true
+                                   display "RESTART: resuming FFGP "
+                                          "batch after transaction "
+                                          resume-seq-num
+                     end-read
+                     close ckpt-file
+              end-if.
+
+       write-checkpoint.
+              move "FFGP" to ckpt-program-id
+              move tran-seq-num to ckpt-last-key-num
+              accept ckpt-run-date from date yyyymmdd
+              accept ckpt-run-time from time
+              open output ckpt-file
+              write checkpoint-record
+              close ckpt-file.
+
+       clear-checkpoint.
+              open output ckpt-file
+              close ckpt-file.
+
+       whatif-process.
+
+      *****************************************************************
+      *                                                               *
+      * Build a rate x term future-value matrix for a single present  *
+      * value, off the same calculate-it formula used for a single    *
+      * calculation, so a customer can be handed a full comparison    *
+      * across rate/term combinations in one pass.                    *
+      *                                                               *
+      *****************************************************************
+
+              display "RATE/TERM SENSITIVITY (WHAT-IF) GRID"
+              display "Enter present value to analyze: "
+              accept edit-input
+              if function test-numval(edit-input) not = 0
+                 or function numval(edit-input) < 0
+                     display "Invalid numeric entry - please re-enter."
+                     go to whatif-process
+              end-if
+              compute present-value = function numval(edit-input)
+              display "Enter starting interest rate as a % value: "
+              accept edit-input
+              if function test-numval(edit-input) not = 0
+                 or function numval(edit-input) < 0
+                     display "Invalid numeric entry - please re-enter."
+                     go to whatif-process
+              end-if
+              compute whatif-rate-start = function numval(edit-input)
+              display "Enter ending interest rate as a % value: "
+              accept edit-input
+              if function test-numval(edit-input) not = 0
+                 or function numval(edit-input) < 0
+                     display "Invalid numeric entry - please re-enter."
+                     go to whatif-process
+              end-if
+              compute whatif-rate-end = function numval(edit-input)
+              display "Enter interest rate increment as a % value: "
+              accept edit-input
+              if function test-numval(edit-input) not = 0
+                 or function numval(edit-input) < 0
+                     display "Invalid numeric entry - please re-enter."
+                     go to whatif-process
+              end-if
+              compute whatif-rate-step = function numval(edit-input)
+              if whatif-rate-step = 0
+                     display "Rate increment must be greater than "
+                            "zero."
+                     go to whatif-process
+              end-if
+              if whatif-rate-end < whatif-rate-start
+                     display "Ending rate must be >= starting rate."
+                     go to whatif-process
+              end-if
+              display "Enter starting term in years: "
+              accept edit-input
+              if function test-numval(edit-input) not = 0
+                 or function numval(edit-input) < 0
+                     display "Invalid numeric entry - please re-enter."
+                     go to whatif-process
+              end-if
+              compute whatif-term-start = function numval(edit-input)
+              display "Enter ending term in years: "
+              accept edit-input
+              if function test-numval(edit-input) not = 0
+                 or function numval(edit-input) < 0
+                     display "Invalid numeric entry - please re-enter."
+                     go to whatif-process
+              end-if
+              compute whatif-term-end = function numval(edit-input)
+              display "Enter term increment in years: "
+              accept edit-input
+              if function test-numval(edit-input) not = 0
+                 or function numval(edit-input) < 0
+                     display "Invalid numeric entry - please re-enter."
+                     go to whatif-process
+              end-if
+              compute whatif-term-step = function numval(edit-input)
+              if whatif-term-step = 0
+                     display "Term increment must be greater than "
+                            "zero."
+                     go to whatif-process
+              end-if
+              if whatif-term-end < whatif-term-start
+                     display "Ending term must be >= starting term."
+                     go to whatif-process
+              end-if
+              if present-value > lim-max-principal
+                     display "Present value must be <= "
+                            lim-principal-out
+                     go to whatif-process
+              end-if
+              if whatif-rate-end > lim-max-interest-rate
+                     display "Interest must be <= " lim-interest-out "%"
+                     go to whatif-process
+              end-if
+              if whatif-term-end > lim-max-term-years
+                     display "Term must be <= " lim-term-out " years."
+                     go to whatif-process
+              end-if
+              move present-value to pv-out
+              move 1 to compound-freq
+              perform compute-whatif-cols
+              perform open-whatif-report
+              perform varying whatif-rate-cur from whatif-rate-start
+                     by whatif-rate-step
+                     until whatif-rate-cur > whatif-rate-end
+                     perform build-whatif-row
+              end-perform
+              close whatif-rpt-file
+              display "What-if grid written to FFGPGRID.DAT".
+
+       compute-whatif-cols.
+              compute whatif-num-cols =
+                     ((whatif-term-end - whatif-term-start) /
+                     whatif-term-step) + 1
+              if whatif-num-cols > 8
+                     display "Only the first 8 term columns will be "
+                            "printed for the requested range."
+                     move 8 to whatif-num-cols
+              end-if.
+
+       open-whatif-report.
+              open output whatif-rpt-file
+              move spaces to whatif-rpt-record
+              string "FUTURE VALUE WHAT-IF GRID   PRESENT VALUE: "
+                     delimited by size
+                     pv-out delimited by size
+                     into whatif-rpt-record
+              end-string
+              write whatif-rpt-record
+              perform build-whatif-header
+              move spaces to whatif-rpt-record
+              write whatif-rpt-record.
+
+       build-whatif-header.
+              move spaces to whatif-rpt-record
+              move "RATE/TERM" to whatif-rpt-record(1:9)
+              move whatif-term-start to whatif-term-cur
+              perform varying whatif-col-index from 1 by 1
+                     until whatif-col-index > whatif-num-cols
+                     compute whatif-col-pos =
+                            13 + (whatif-col-index - 1) * 17
+                     move whatif-term-cur to term-out
+                     move term-out to
+                            whatif-rpt-record(whatif-col-pos:5)
+                     add whatif-term-step to whatif-term-cur
+              end-perform
+              write whatif-rpt-record.
+
+       build-whatif-row.
+              move spaces to whatif-rpt-record
+              move whatif-rate-cur to whatif-rate-out
+              move whatif-rate-out to whatif-rpt-record(1:7)
+              move "%" to whatif-rpt-record(8:1)
+              move whatif-term-start to whatif-term-cur
+              perform varying whatif-col-index from 1 by 1
+                     until whatif-col-index > whatif-num-cols
+                     move whatif-rate-cur to annual-interest
+                     move whatif-term-cur to annual-term
+                     perform calculate-it
+                     perform log-transaction
+                     compute whatif-col-pos =
+                            13 + (whatif-col-index - 1) * 17
+                     move fv-out to
+                            whatif-rpt-record(whatif-col-pos:15)
+                     add whatif-term-step to whatif-term-cur
+              end-perform
+              write whatif-rpt-record.
 
        user-input.
-              display "FUTURE VALUE CALCULATOR"
-              display "Enter zero for any parameter to end the program."
+              display "Enter -1 for any parameter to end the program."
               display "Enter present value: "
-              accept present-value
-              if present-value = 0
-                     go to end-program
+              accept edit-input
+              if function numval(edit-input) = -1
+                     move "Y" to quit-switch
+                     go to user-input-exit
+              end-if
+              if function test-numval(edit-input) not = 0
+                 or function numval(edit-input) < 0
+                     display "Invalid numeric entry - please re-enter."
+                     go to user-input
               end-if
-              if present-value > 999999999
-                     display "Present value must be <= $999,999,999.99"
+              compute present-value = function numval(edit-input)
+              if present-value > lim-max-principal
+                     display "Present value must be <= "
+                            lim-principal-out
                      go to user-input
               end-if
 
               display "Enter annual interest rate as a % value: "
-              accept annual-interest
-              if annual-interest = 0
-                     go to end-program
+              accept edit-input
+              if function numval(edit-input) = -1
+                     move "Y" to quit-switch
+                     go to user-input-exit
               end-if
-              if annual-interest > 26
-                     display "Interest must be <= 26%"
+              if function test-numval(edit-input) not = 0
+                 or function numval(edit-input) < 0
+                     display "Invalid numeric entry - please re-enter."
+                     go to user-input
+              end-if
+              compute annual-interest = function numval(edit-input)
+              if annual-interest > lim-max-interest-rate
+                     display "Interest must be <= " lim-interest-out "%"
                      go to user-input
               end-if
 
               display "Enter term in years: "
-              accept annual-term
-              if annual-term = 0
-                     go to end-program
+              accept edit-input
+              if function numval(edit-input) = -1
+                     move "Y" to quit-switch
+                     go to user-input-exit
+              end-if
+              if function test-numval(edit-input) not = 0
+                 or function numval(edit-input) < 0
+                     display "Invalid numeric entry - please re-enter."
+                     go to user-input
+              end-if
+              compute annual-term = function numval(edit-input)
+              if annual-term > lim-max-term-years
+                     display "Term must be <= " lim-term-out " years."
+                     go to user-input
               end-if
-              if annual-term > 30
-                     display "Term must be <= 30 years."
+
+              display "Enter compounding periods per year "
+                     "(1=annual, 4=quarterly, 12=monthly, 360=daily): "
+              accept edit-input
+              if function test-numval(edit-input) not = 0
+                     display "Invalid numeric entry - please re-enter."
+                     go to user-input
+              end-if
+              compute compound-freq = function numval(edit-input)
+              if compound-freq = 0
+                     move 1 to compound-freq
+              end-if
+              if compound-freq > 360
+                     display "Compounding periods must be <= 360."
                      go to user-input
               end-if.
 
+       user-input-exit.
+              continue.
+
        calculate-it.
 
       *****************************************************************
@@ -96,13 +626,17 @@
               move annual-term to term-out
               move present-value to pv-out
               move annual-interest to interest-rate
+              move annual-interest to rate-log-out
+              move compound-freq to freq-out
 
               divide 100 into annual-interest
+              compute periodic-rate = annual-interest / compound-freq
+              compute total-periods = annual-term * compound-freq
 
-              compute denominator = (1+annual-interest) **
-              annual-term
+              compute base-factor = 1 + periodic-rate
+              compute denominator = base-factor ** total-periods
 
-              compute future-value = present-value *
+              compute future-value rounded = present-value *
               denominator
 
               move future-value to fv-out.
@@ -111,7 +645,35 @@
               display "Present Value: " pv-out
               display "Term: " term-out " years"
               display "Interest Rate: " interest-rate "%"
-              display "Your investment will be worth: " fv-out.
+              display "Compounding Periods/Year: " freq-out
+              display "Your investment will be worth: " fv-out
+              perform log-transaction.
+
+       log-transaction.
+
+      *****************************************************************
+      *                                                               *
+      * Append this calculation to the shared TVM audit log so it     *
+      * can be traced back to its inputs and the operator who ran it. *
+      *                                                               *
+      *****************************************************************
+
+              move spaces to tvm-log-record
+              accept log-date from date yyyymmdd
+              accept log-time from time
+              accept log-operator from environment "USER"
+              move "FFGP" to log-program
+              move pv-out to log-input-1
+              move rate-log-out to log-input-2
+              move term-out to log-term
+              move freq-out to log-freq
+              move fv-out to log-result
+              open extend tvm-log-file
+              if tvm-log-status = "35"
+                     open output tvm-log-file
+              end-if
+              write tvm-log-record
+              close tvm-log-file.
 
        end-program.
-              stop run.
+              goback.
