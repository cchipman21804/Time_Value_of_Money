@@ -0,0 +1,59 @@
+      *****************************************************************
+      * TVM MENU                                                     *
+      *                                                               *
+      * Menu-driven front end that dispatches to the FFGP, FPGF, and  *
+      * FPGA calculators as CALLed subprograms, so an operator can    *
+      * run several calculations back-to-back in one session instead  *
+      * of exiting one program and launching another from JCL/the     *
+      * command line.                                                 *
+      *                                                               *
+      *****************************************************************
+
+       identification division.
+       program-id.   tvmmenu.
+
+       environment division.
+
+       data division.
+       working-storage section.
+
+       01 MENU-SWITCHES.
+              05 MENU-CHOICE             PIC X VALUE SPACE.
+                     88 MENU-FFGP        VALUE "1".
+                     88 MENU-FPGF        VALUE "2".
+                     88 MENU-FPGA        VALUE "3".
+                     88 MENU-QUIT        VALUE "Q" "q".
+              05 MENU-DONE-SWITCH        PIC X VALUE "N".
+                     88 MENU-DONE        VALUE "Y".
+
+       procedure division.
+       main-logic.
+              perform until menu-done
+                     perform display-menu
+                     accept menu-choice
+                     evaluate true
+                            when menu-ffgp
+                                   call "ffgp"
+                            when menu-fpgf
+                                   call "fpgf"
+                            when menu-fpga
+                                   call "fpga"
+                            when menu-quit
+                                   set menu-done to true
+                            when other
+                                   display "Invalid selection - "
+                                          "choose 1, 2, 3, or Q."
+                     end-evaluate
+              end-perform
+              stop run.
+
+       display-menu.
+              display " "
+              display "TVM CALCULATOR MENU"
+              display "  1. Find F given P (Future Value)"
+              display "  2. Find P given F (Present Value given "
+                     "Future Value)"
+              display "  3. Find P given A (Present Value given "
+                     "Uniform Series Amount)"
+              display "  Q. Quit"
+              display "Enter selection: ".
