@@ -0,0 +1,285 @@
+      *****************************************************************
+      * FIND A GIVEN F                                                *
+      *                                                               *
+      * A simple program that calculates the Uniform Series Amount    *
+      * (sinking fund deposit) after the user enters the Future       *
+      * Value, the annual interest rate, and the term of the plan.    *
+      *                                                               *
+      *****************************************************************
+
+       identification division.
+       program-id.   fagf.
+
+       environment division.
+       input-output section.
+       file-control.
+              select tvm-log-file assign to "TVMLOG.DAT"
+                     organization is line sequential
+                     file status is tvm-log-status.
+
+              select rpt-file assign to "FAGFRPT.DAT"
+                     organization is line sequential.
+
+              select limits-file assign to "LIMITS.DAT"
+                     organization is line sequential
+                     file status is limits-status.
+
+       data division.
+       file section.
+       fd  tvm-log-file.
+       copy "tvmlog.cpy".
+
+       fd  rpt-file.
+       01  rpt-record                pic x(80).
+
+       fd  limits-file.
+       copy "limits.cpy".
+
+       working-storage section.
+
+      *****************************************************************
+      *                                                               *
+      * Sinking Fund formula:                                         *
+      *                                                               *
+      *              A = F * [i / (1+i)^n -1]                         *
+      *                                                               *
+      *       F = Future Value                                        *
+      *       A = Uniform Series Amount                                *
+      *       i = annual-interest (rate)                              *
+      *       n = loan-term (years)                                   *
+      *                                                               *
+      *****************************************************************
+
+       01 CALC-FIELDS.
+              05 FUTURE-VALUE      PIC S9(9)V99 USAGE COMP.
+              05 ANNUAL-INTEREST   PIC 99V9(4) USAGE COMP.
+              05 ANNUAL-TERM       PIC 99 USAGE COMP.
+              05 BASE-FACTOR       PIC S9(9)V9(6) USAGE COMP.
+              05 NUMERATOR         PIC S9(9)V9(6) USAGE COMP.
+              05 DENOMINATOR       PIC S9(9)V9(6) USAGE COMP.
+              05 FACTOR            PIC S9(9)V9(6) USAGE COMP.
+              05 US-AMOUNT         PIC S9(9)V99 USAGE COMP.
+
+       01 DISP-FIELDS.
+              05 FV-OUT            PIC $ZZZ,ZZZ,ZZ9.99 USAGE DISPLAY.
+              05 AMOUNT-OUT        PIC $ZZZ,ZZZ,ZZ9.99 USAGE DISPLAY.
+              05 INTEREST-RATE     PIC Z9.99 USAGE DISPLAY.
+              05 RATE-LOG-OUT      PIC ZZ9.9999 USAGE DISPLAY.
+              05 TERM-OUT          PIC Z9 USAGE DISPLAY.
+
+       01 TVM-LOG-STATUS         PIC XX.
+
+       01 LIMITS-STATUS          PIC XX.
+
+       01 LIMITS-DISP-FIELDS.
+              05 LIM-INTEREST-OUT   PIC Z9.9999 USAGE DISPLAY.
+              05 LIM-TERM-OUT       PIC Z9 USAGE DISPLAY.
+              05 LIM-PRINCIPAL-OUT  PIC $ZZZ,ZZZ,ZZ9.99 USAGE DISPLAY.
+
+       01 EDIT-INPUT             PIC X(15).
+
+       01 RPT-CONTROL.
+              05 RPT-PAGE-OUT       PIC Z9 USAGE DISPLAY VALUE 1.
+              05 RPT-RUN-DATE       PIC 9(8) USAGE DISPLAY.
+
+       procedure division.
+       init-ws.
+              initialize calc-fields
+              initialize disp-fields
+              perform open-report
+              perform read-limits
+              go to user-input.
+
+       read-limits.
+
+      *****************************************************************
+      *                                                               *
+      * Pull the validation limits (max rate/term/principal) from     *
+      * the shared LIMITS.DAT control file so business can raise or   *
+      * lower them without a recompile.  If the control file is not   *
+      * present, fall back to the long-standing 26%/30-year/          *
+      * $999,999,999.99 defaults.                                     *
+      *                                                               *
+      *****************************************************************
+
+              move 26        to lim-max-interest-rate
+              move 30        to lim-max-term-years
+              move 999999999 to lim-max-principal
+              open input limits-file
+              if limits-status = "00"
+                     read limits-file
+                     end-read
+                     close limits-file
+              end-if
+              move lim-max-interest-rate to lim-interest-out
+              move lim-max-term-years to lim-term-out
+              move lim-max-principal to lim-principal-out.
+
+       open-report.
+              open output rpt-file
+              accept rpt-run-date from date yyyymmdd
+              move spaces to rpt-record
+              string "UNIFORM PAYMENT (SINKING FUND) CALCULATOR"
+                     delimited by size
+                     "  RUN DATE: " delimited by size
+                     rpt-run-date delimited by size
+                     "  PAGE: " delimited by size
+                     rpt-page-out delimited by size
+                     into rpt-record
+              end-string
+              write rpt-record
+              move "FUTURE VALUE        RATE   TERM   DEPOSIT"
+                     to rpt-record
+              write rpt-record.
+
+       user-input.
+              display "UNIFORM PAYMENT (SINKING FUND) CALCULATOR"
+              display "Enter -1 for any parameter to end the program."
+              display "Enter future value: "
+              accept edit-input
+              if function numval(edit-input) = -1
+                     go to end-program
+              end-if
+              if function test-numval(edit-input) not = 0
+                 or function numval(edit-input) < 0
+                     display "Invalid numeric entry - please re-enter."
+                     go to user-input
+              end-if
+              compute future-value = function numval(edit-input)
+              if future-value > lim-max-principal
+                     display "Future value must be <= "
+                            lim-principal-out
+                     go to user-input
+              end-if
+
+              display "Enter annual interest rate as a % value: "
+              accept edit-input
+              if function numval(edit-input) = -1
+                     go to end-program
+              end-if
+              if function test-numval(edit-input) not = 0
+                 or function numval(edit-input) < 0
+                     display "Invalid numeric entry - please re-enter."
+                     go to user-input
+              end-if
+              compute annual-interest = function numval(edit-input)
+              if annual-interest > lim-max-interest-rate
+                     display "Interest must be <= " lim-interest-out "%"
+                     go to user-input
+              end-if
+
+              display "Enter term in years: "
+              accept edit-input
+              if function numval(edit-input) = -1
+                     go to end-program
+              end-if
+              if function test-numval(edit-input) not = 0
+                 or function numval(edit-input) < 0
+                     display "Invalid numeric entry - please re-enter."
+                     go to user-input
+              end-if
+              compute annual-term = function numval(edit-input)
+              if annual-term = 0
+                     display "Term must be greater than zero."
+                     go to user-input
+              end-if
+              if annual-term > lim-max-term-years
+                     display "Term must be <= " lim-term-out " years."
+                     go to user-input
+              end-if.
+
+       calculate-it.
+
+      *****************************************************************
+      *                                                               *
+      * Sinking Fund formula:                                         *
+      *                                                               *
+      *              A = F * [i / (1+i)^n -1]                         *
+      *                                                               *
+      *       F = Future Value                                        *
+      *       A = Uniform Series Amount                                *
+      *       i = annual-interest (rate)                              *
+      *       n = loan-term (years)                                   *
+      *                                                               *
+      *****************************************************************
+
+              move annual-term to term-out
+              move future-value to fv-out
+              move annual-interest to interest-rate
+              move annual-interest to rate-log-out
+
+              divide 100 into annual-interest
+
+      *****************************************************************
+      *                                                               *
+      * At a 0% rate the formula above is 0/0 -- a 0% sinking fund is *
+      * simply n equal deposits with no interest, so the factor is    *
+      * 1/n.                                                          *
+      *                                                               *
+      *****************************************************************
+
+              if annual-interest = 0
+                     divide 1 by annual-term giving factor
+              else
+                     compute base-factor = 1 + annual-interest
+                     compute denominator = base-factor ** annual-term
+                     subtract 1 from denominator
+                     divide annual-interest by denominator giving
+                     factor
+              end-if
+
+              multiply future-value by factor giving us-amount
+                     rounded
+
+              move us-amount to amount-out.
+
+       disp-result.
+              display "Future Value: " fv-out
+              display "Term: " term-out " years"
+              display "Interest Rate: " interest-rate "%"
+              display "Your required deposit is: " amount-out
+              perform write-detail-line
+              perform log-transaction
+              go to end-program.
+
+       write-detail-line.
+              move spaces to rpt-record
+              string fv-out delimited by size
+                     "  RATE=" delimited by size
+                     interest-rate delimited by size
+                     "%  TERM=" delimited by size
+                     term-out delimited by size
+                     "  DEP=" delimited by size
+                     amount-out delimited by size
+                     into rpt-record
+              end-string
+              write rpt-record.
+
+       log-transaction.
+
+      *****************************************************************
+      *                                                               *
+      * Append this calculation to the shared TVM audit log so it     *
+      * can be traced back to its inputs and the operator who ran it. *
+      *                                                               *
+      *****************************************************************
+
+              move spaces to tvm-log-record
+              accept log-date from date yyyymmdd
+              accept log-time from time
+              accept log-operator from environment "USER"
+              move "FAGF" to log-program
+              move fv-out to log-input-1
+              move rate-log-out to log-input-2
+              move term-out to log-term
+              move amount-out to log-result
+              open extend tvm-log-file
+              if tvm-log-status = "35"
+                     open output tvm-log-file
+              end-if
+              write tvm-log-record
+              close tvm-log-file.
+
+       end-program.
+              close rpt-file
+              stop run.
