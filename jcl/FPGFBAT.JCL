@@ -0,0 +1,44 @@
+//FPGFBAT  JOB (ACCTG),'TVM BATCH',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*
+//*****************************************************************
+//* OVERNIGHT BATCH RUN - REVALUE THE MANAGED ACCOUNT PORTFOLIO
+//* (P GIVEN F) FROM THE INDEXED MASTER FILE
+//*
+//* FPGF CHECKPOINTS THE LAST SUCCESSFULLY REVALUED ACCOUNT ID TO
+//* FPGFCKPT.DAT AFTER EVERY RECORD, AND CLEARS THE CHECKPOINT ON A
+//* CLEAN END-OF-FILE.  IF THIS STEP ABENDS OR IS CANCELLED MID-RUN,
+//* JUST RESUBMIT THE JOB -- FPGF STARTS THE MASTER FILE AT THE KEY
+//* AFTER THE LEFTOVER CHECKPOINT AND RESUMES FROM THERE, SO
+//* COMPLETED ACCOUNTS ARE NEVER REPROCESSED OR DOUBLE-POSTED.
+//*
+//* FPGF IS A GNUCOBOL PROGRAM RUNNING UNDER Z/OS UNIX SYSTEM
+//* SERVICES, NOT A NATIVE MVS LOAD MODULE, SO IT CANNOT BE STARTED
+//* WITH EXEC PGM= AND ITS FILES CANNOT BE DD-ALLOCATED BY A LITERAL
+//* THAT HAPPENS TO MATCH THE SELECT CLAUSE'S ASSIGN-TO NAME -- A
+//* DDNAME IS 1-8 ALPHANUMERIC CHARACTERS WITH NO PERIOD, SO
+//* "MASTER.DAT" IS NOT A LEGAL DDNAME.  THE STEP BELOW LAUNCHES
+//* FPGF VIA BPXBATCH.  GNUCOBOL RESOLVES EACH ASSIGN-TO LITERAL TO
+//* AN ENVIRONMENT VARIABLE OF THE SAME NAME WITH NON-ALPHANUMERIC
+//* CHARACTERS MAPPED TO UNDERSCORE (E.G. "MASTER.DAT" BECOMES
+//* MASTER_DAT), SO THE //STDENV DD POINTS AT A PARMLIB MEMBER
+//* SUPPLYING THOSE VARIABLES -- THIS IS THE STANDARD BPXBATCH
+//* TECHNIQUE FOR PASSING ENVIRONMENT VARIABLES TO A USS PROGRAM
+//* FROM JCL, USED HERE IN PLACE OF ORDINARY DD-NAME ALLOCATION.
+//*****************************************************************
+//STEP1    EXEC PGM=BPXBATCH,
+//             PARM='PGM /usr/lpp/tvm/bin/fpgf'
+//STDENV   DD DSN=PROD.TVM.PARMLIB(FPGFENV),DISP=SHR
+//STDIN    DD *
+B
+/*
+//STDOUT   DD SYSOUT=*
+//STDERR   DD SYSOUT=*
+//*
+//* PROD.TVM.PARMLIB(FPGFENV) CONTAINS ONE VAR=VALUE PER LINE:
+//*     MASTER_DAT=/prod/tvm/data/master.dat
+//*     FPGFRPT_DAT=/prod/tvm/reports/fpgfrpt.dat
+//*     FPGFCKPT_DAT=/prod/tvm/ckpt/fpgfckpt.dat
+//*     TVMLOG_DAT=/prod/tvm/log/tvmlog.dat
+//*     LIMITS_DAT=/prod/tvm/parm/limits.dat
+//*
