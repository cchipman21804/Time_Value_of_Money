@@ -0,0 +1,44 @@
+//FFGPBAT  JOB (ACCTG),'TVM BATCH',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*
+//*****************************************************************
+//* OVERNIGHT BATCH RUN - FUTURE VALUE (F GIVEN P) TRANSACTION FILE
+//*
+//* FFGP CHECKPOINTS THE LAST SUCCESSFULLY PROCESSED TRANSACTION TO
+//* FFGPCKPT.DAT AFTER EVERY RECORD, AND CLEARS THE CHECKPOINT ON A
+//* CLEAN END-OF-FILE.  IF THIS STEP ABENDS OR IS CANCELLED MID-RUN,
+//* JUST RESUBMIT THE JOB -- FFGP DETECTS THE LEFTOVER CHECKPOINT AT
+//* STARTUP AND SKIPS FORWARD PAST THE TRANSACTIONS IT ALREADY
+//* PROCESSED, SO COMPLETED RECORDS ARE NEVER REPROCESSED OR
+//* DOUBLE-POSTED.
+//*
+//* FFGP IS A GNUCOBOL PROGRAM RUNNING UNDER Z/OS UNIX SYSTEM
+//* SERVICES, NOT A NATIVE MVS LOAD MODULE, SO IT CANNOT BE STARTED
+//* WITH EXEC PGM= AND ITS FILES CANNOT BE DD-ALLOCATED BY A LITERAL
+//* THAT HAPPENS TO MATCH THE SELECT CLAUSE'S ASSIGN-TO NAME -- A
+//* DDNAME IS 1-8 ALPHANUMERIC CHARACTERS WITH NO PERIOD, SO
+//* "FFGPTRAN.DAT" IS NOT A LEGAL DDNAME.  THE STEP BELOW LAUNCHES
+//* FFGP VIA BPXBATCH.  GNUCOBOL RESOLVES EACH ASSIGN-TO LITERAL TO
+//* AN ENVIRONMENT VARIABLE OF THE SAME NAME WITH NON-ALPHANUMERIC
+//* CHARACTERS MAPPED TO UNDERSCORE (E.G. "FFGPTRAN.DAT" BECOMES
+//* FFGPTRAN_DAT), SO THE //STDENV DD POINTS AT A PARMLIB MEMBER
+//* SUPPLYING THOSE VARIABLES -- THIS IS THE STANDARD BPXBATCH
+//* TECHNIQUE FOR PASSING ENVIRONMENT VARIABLES TO A USS PROGRAM
+//* FROM JCL, USED HERE IN PLACE OF ORDINARY DD-NAME ALLOCATION.
+//*****************************************************************
+//STEP1    EXEC PGM=BPXBATCH,
+//             PARM='PGM /usr/lpp/tvm/bin/ffgp'
+//STDENV   DD DSN=PROD.TVM.PARMLIB(FFGPENV),DISP=SHR
+//STDIN    DD *
+B
+/*
+//STDOUT   DD SYSOUT=*
+//STDERR   DD SYSOUT=*
+//*
+//* PROD.TVM.PARMLIB(FFGPENV) CONTAINS ONE VAR=VALUE PER LINE:
+//*     FFGPTRAN_DAT=/prod/tvm/data/ffgptran.dat
+//*     FFGPRPT_DAT=/prod/tvm/reports/ffgprpt.dat
+//*     FFGPCKPT_DAT=/prod/tvm/ckpt/ffgpckpt.dat
+//*     TVMLOG_DAT=/prod/tvm/log/tvmlog.dat
+//*     LIMITS_DAT=/prod/tvm/parm/limits.dat
+//*
