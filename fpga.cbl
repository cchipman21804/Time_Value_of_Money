@@ -8,9 +8,49 @@
       *****************************************************************
 
        identification division.
-       program-id.   fpga.
+       program-id.   fpga is initial program.
+
+       environment division.
+       input-output section.
+       file-control.
+              select tvm-log-file assign to "TVMLOG.DAT"
+                     organization is line sequential
+                     file status is tvm-log-status.
+
+              select rpt-file assign to "FPGARPT.DAT"
+                     organization is line sequential.
+
+              select master-file assign to "MASTER.DAT"
+                     organization is indexed
+                     access mode is sequential
+                     record key is mast-account-id
+                     file status is master-status.
+
+              select limits-file assign to "LIMITS.DAT"
+                     organization is line sequential
+                     file status is limits-status.
+
+              select ckpt-file assign to "FPGACKPT.DAT"
+                     organization is line sequential
+                     file status is ckpt-status.
 
        data division.
+       file section.
+       fd  tvm-log-file.
+       copy "tvmlog.cpy".
+
+       fd  rpt-file.
+       01  rpt-record                pic x(80).
+
+       fd  master-file.
+       copy "master.cpy".
+
+       fd  limits-file.
+       copy "limits.cpy".
+
+       fd  ckpt-file.
+       copy "checkpoint.cpy".
+
        working-storage section.
 
       *****************************************************************
@@ -32,53 +72,367 @@
               05 ANNUAL-TERM       PIC 99 USAGE COMP.
               05 NUMERATOR         PIC S9(9)V9(6) USAGE COMP.
               05 DENOMINATOR       PIC S9(9)V9(6) USAGE COMP.
+              05 BASE-FACTOR       PIC S9V9(8) USAGE COMP.
               05 FACTOR            PIC S9(9)V9(6) USAGE COMP.
               05 US-AMOUNT         PIC S9(9)V99 USAGE COMP.
+              05 COMPOUND-FREQ     PIC 999 USAGE COMP.
+              05 PERIODIC-RATE     PIC S9V9(8) USAGE COMP.
+              05 TOTAL-PERIODS     PIC S9(5) USAGE COMP.
+
+       01 AMORT-FIELDS.
+              05 PERIOD-NUM           PIC 9(5) USAGE COMP.
+              05 REMAINING-BALANCE    PIC S9(9)V99 USAGE COMP.
+              05 INTEREST-PORTION     PIC S9(9)V99 USAGE COMP.
+              05 PRINCIPAL-PORTION    PIC S9(9)V99 USAGE COMP.
 
        01 DISP-FIELDS.
-              05 PV-OUT            PIC $ZZ,ZZZ,ZZ9.99 USAGE DISPLAY.
+              05 PV-OUT            PIC $ZZZ,ZZZ,ZZ9.99 USAGE DISPLAY.
               05 AMOUNT-OUT        PIC $ZZZ,ZZZ,ZZ9.99 USAGE DISPLAY.
               05 INTEREST-RATE     PIC Z9.99 USAGE DISPLAY.
+              05 RATE-LOG-OUT      PIC ZZ9.9999 USAGE DISPLAY.
               05 TERM-OUT          PIC Z9 USAGE DISPLAY.
+              05 FREQ-OUT          PIC ZZ9 USAGE DISPLAY.
+
+       01 AMORT-DISP-FIELDS.
+              05 PERIOD-OUT           PIC ZZZZ9 USAGE DISPLAY.
+              05 INTEREST-PORT-OUT    PIC $ZZZ,ZZZ,ZZ9.99 USAGE DISPLAY.
+              05 PRINCIPAL-PORT-OUT   PIC $ZZZ,ZZZ,ZZ9.99 USAGE DISPLAY.
+              05 BALANCE-OUT          PIC $ZZZ,ZZZ,ZZ9.99 USAGE DISPLAY.
+
+       01 TVM-LOG-STATUS         PIC XX.
+
+       01 MASTER-STATUS         PIC XX.
+
+       01 LIMITS-STATUS         PIC XX.
+
+       01 LIMITS-DISP-FIELDS.
+              05 LIM-INTEREST-OUT   PIC Z9.9999 USAGE DISPLAY.
+              05 LIM-TERM-OUT       PIC Z9 USAGE DISPLAY.
+              05 LIM-PRINCIPAL-OUT  PIC $ZZZ,ZZZ,ZZ9.99 USAGE DISPLAY.
+
+       01 EDIT-INPUT             PIC X(15).
+
+       01 CKPT-STATUS            PIC XX.
+
+       01 BATCH-CKPT-FIELDS.
+              05 RESUME-KEY           PIC X(10).
+              05 RESTART-SWITCH       PIC X VALUE "N".
+                     88 RESTART-RUN   VALUE "Y".
+
+       01 BATCH-SWITCHES.
+              05 MODE-SWITCH             PIC X VALUE "I".
+                     88 BATCH-MODE       VALUE "B" "b".
+                     88 SCHEDULE-MODE    VALUE "S" "s".
+              05 MASTER-EOF-SWITCH       PIC X VALUE "N".
+                     88 MASTER-EOF       VALUE "Y".
+              05 QUIT-SWITCH             PIC X VALUE "N".
+                     88 QUIT-REQUESTED   VALUE "Y".
+
+       01 SKIP-REASON                    PIC X(30).
+
+       01 SCHEDULE-FIELDS.
+              05 SCHEDULE-PERIODS       PIC 99 USAGE COMP.
+              05 SCHEDULE-INDEX         PIC 99 USAGE COMP.
+              05 SCHEDULE-DISCOUNT      PIC S9(9)V9(6) USAGE COMP.
+              05 SCHEDULE-BASE          PIC S9(9)V9(6) USAGE COMP.
+              05 SCHEDULE-AMOUNT-TOTAL  PIC S9(9)V99 USAGE COMP.
+              05 SCHEDULE-PV-TOTAL      PIC S9(9)V99 USAGE COMP.
+              05 SCHEDULE-PERIOD-OUT    PIC Z9 USAGE DISPLAY.
+              05 SCHEDULE-AMT-OUT       PIC $ZZZ,ZZZ,ZZ9.99
+                     USAGE DISPLAY.
+              05 SCHEDULE-AMOUNT-TABLE.
+                     10 SCHEDULE-AMOUNT OCCURS 50 TIMES
+                            PIC S9(9)V99 USAGE COMP.
+
+       01 RPT-CONTROL.
+              05 RPT-LINE-COUNT     PIC 99 USAGE COMP VALUE 0.
+              05 RPT-PAGE-NUM       PIC 99 USAGE COMP VALUE 0.
+              05 RPT-PAGE-OUT       PIC Z9 USAGE DISPLAY.
+              05 RPT-RUN-DATE       PIC 9(8) USAGE DISPLAY.
+              05 RPT-LINES-PER-PAGE PIC 99 USAGE COMP VALUE 20.
+              05 RPT-REC-COUNT      PIC 9(5) USAGE COMP VALUE 0.
+              05 RPT-REC-COUNT-OUT  PIC ZZZZ9 USAGE DISPLAY.
+              05 ACCOUNT-ID-OUT     PIC X(10) USAGE DISPLAY.
 
        procedure division.
+       main-logic.
+              perform init-ws
+              perform open-report
+              display "PRESENT VALUE CALCULATOR (Uniform Series)"
+              display "Run in (B)atch mode from master file, "
+                     "(S)chedule mode for an irregular cash-flow "
+                     "series, or (I)nteractive mode? "
+              accept mode-switch
+              if batch-mode
+                     perform batch-process
+              else
+                     if schedule-mode
+                            perform schedule-process
+                     else
+                            perform user-input thru user-input-exit
+                            if not quit-requested
+                                   perform calculate-it
+                                   perform disp-result
+                            end-if
+                     end-if
+              end-if
+              perform close-report
+              perform end-program.
+
        init-ws.
               initialize calc-fields
-              initialize disp-fields.
+              initialize disp-fields
+              move spaces to account-id-out
+              perform read-limits.
+
+       read-limits.
+
+      *****************************************************************
+      *                                                               *
+      * Pull the validation limits (max rate/term/principal) from     *
+      * the shared LIMITS.DAT control file so business can raise or   *
+      * lower them without a recompile.  If the control file is not   *
+      * present, fall back to the long-standing 26%/30-year/          *
+      * $999,999,999.99 defaults.                                     *
+      *                                                               *
+      *****************************************************************
+
+              move 26        to lim-max-interest-rate
+              move 30        to lim-max-term-years
+              move 999999999 to lim-max-principal
+              open input limits-file
+              if limits-status = "00"
+                     read limits-file
+                     end-read
+                     close limits-file
+              end-if
+              move lim-max-interest-rate to lim-interest-out
+              move lim-max-term-years to lim-term-out
+              move lim-max-principal to lim-principal-out.
+
+       open-report.
+              open output rpt-file
+              move 0 to rpt-line-count
+              move 0 to rpt-page-num
+              accept rpt-run-date from date yyyymmdd
+              perform write-report-header.
+
+       write-report-header.
+              add 1 to rpt-page-num
+              move rpt-page-num to rpt-page-out
+              move spaces to rpt-record
+              string "AMORTIZATION SCHEDULE" delimited by size
+                     "  RUN DATE: " delimited by size
+                     rpt-run-date delimited by size
+                     "  PAGE: " delimited by size
+                     rpt-page-out delimited by size
+                     into rpt-record
+              end-string
+              write rpt-record
+              move "PMT#   INTEREST      PRINCIPAL     BALANCE"
+                     to rpt-record
+              write rpt-record
+              move 2 to rpt-line-count.
+
+       schedule-process.
+
+      *****************************************************************
+      *                                                               *
+      * Present Value of an irregular cash-flow schedule: each        *
+      * period's amount is entered individually and discounted back   *
+      * at ANNUAL-INTEREST on its own, then summed, instead of         *
+      * approximating the whole schedule as a single level US-AMOUNT. *
+      *                                                               *
+      *****************************************************************
+
+              display "IRREGULAR CASH-FLOW SCHEDULE"
+              display "Enter annual interest rate as a % value: "
+              accept edit-input
+              if function test-numval(edit-input) not = 0
+                 or function numval(edit-input) < 0
+                     display "Invalid numeric entry - please re-enter."
+                     go to schedule-process
+              end-if
+              compute annual-interest = function numval(edit-input)
+              if annual-interest > lim-max-interest-rate
+                     display "Interest must be <= " lim-interest-out "%"
+                     go to schedule-process
+              end-if
+
+              display "Enter number of periods in the schedule: "
+              accept edit-input
+              if function test-numval(edit-input) not = 0
+                 or function numval(edit-input) < 0
+                     display "Invalid numeric entry - please re-enter."
+                     go to schedule-process
+              end-if
+              compute schedule-periods = function numval(edit-input)
+              if schedule-periods > 50
+                     display "Only the first 50 periods will be "
+                            "accepted for the schedule."
+                     move 50 to schedule-periods
+              end-if
+
+              perform varying schedule-index from 1 by 1
+                     until schedule-index > schedule-periods
+                     perform schedule-period-entry
+              end-perform
+
+              perform schedule-calc
+              move schedule-amount-total to amount-out
+              perform schedule-report
+              perform log-transaction.
+
+       schedule-period-entry.
+              move schedule-index to schedule-period-out
+              display "Enter amount for period " schedule-period-out
+                     ": "
+              accept edit-input
+              if function test-numval(edit-input) not = 0
+                     display "Invalid numeric entry - please re-enter."
+                     go to schedule-period-entry
+              end-if
+              compute schedule-amount(schedule-index) =
+                     function numval(edit-input).
+
+       schedule-calc.
+              move annual-interest to interest-rate
+              move annual-interest to rate-log-out
+              divide 100 into annual-interest
+              move zero to schedule-pv-total
+              move zero to schedule-amount-total
+              perform varying schedule-index from 1 by 1
+                     until schedule-index > schedule-periods
+                     compute schedule-base = 1 + annual-interest
+                     compute schedule-discount =
+                            schedule-base ** schedule-index
+                     compute schedule-pv-total rounded =
+                            schedule-pv-total +
+                            (schedule-amount(schedule-index) /
+                            schedule-discount)
+                     add schedule-amount(schedule-index)
+                            to schedule-amount-total
+              end-perform
+              move schedule-periods to term-out
+              move 1 to freq-out
+              move schedule-pv-total to pv-out.
+
+       schedule-report.
+              move spaces to rpt-record
+              string "IRREGULAR CASH-FLOW SCHEDULE  RATE="
+                     delimited by size
+                     interest-rate delimited by size
+                     "%  PERIODS=" delimited by size
+                     term-out delimited by size
+                     into rpt-record
+              end-string
+              write rpt-record
+              add 1 to rpt-line-count
+              perform varying schedule-index from 1 by 1
+                     until schedule-index > schedule-periods
+                     if rpt-line-count >= rpt-lines-per-page
+                            perform write-report-header
+                     end-if
+                     move schedule-index to schedule-period-out
+                     move schedule-amount(schedule-index)
+                            to schedule-amt-out
+                     move spaces to rpt-record
+                     string "  PERIOD " delimited by size
+                            schedule-period-out delimited by size
+                            "  AMOUNT=" delimited by size
+                            schedule-amt-out delimited by size
+                            into rpt-record
+                     end-string
+                     write rpt-record
+                     add 1 to rpt-line-count
+              end-perform
+              if rpt-line-count >= rpt-lines-per-page
+                     perform write-report-header
+              end-if
+              move spaces to rpt-record
+              string "TOTAL PRESENT VALUE: " delimited by size
+                     pv-out delimited by size
+                     into rpt-record
+              end-string
+              write rpt-record
+              add 1 to rpt-line-count
+              add 1 to rpt-rec-count
+              display "Total present value of schedule: " pv-out.
 
        user-input.
               display "PRESENT VALUE CALCULATOR"
-              display "Enter zero for any parameter to end the program."
+              display "Enter -1 for any parameter to end the program."
               display "Enter value of uniform series amount: "
-              accept us-amount
-              if us-amount = 0
-                     go to end-program
+              accept edit-input
+              if function numval(edit-input) = -1
+                     move "Y" to quit-switch
+                     go to user-input-exit
+              end-if
+              if function test-numval(edit-input) not = 0
+                 or function numval(edit-input) < 0
+                     display "Invalid numeric entry - please re-enter."
+                     go to user-input
               end-if
-              if us-amount > 999999999
-                     display "Present value must be <= $999,999,999.99"
+              compute us-amount = function numval(edit-input)
+              if us-amount > lim-max-principal
+                     display "Present value must be <= "
+                            lim-principal-out
                      go to user-input
               end-if
 
               display "Enter annual interest rate as a % value: "
-              accept annual-interest
-              if annual-interest = 0
-                     go to end-program
+              accept edit-input
+              if function numval(edit-input) = -1
+                     move "Y" to quit-switch
+                     go to user-input-exit
               end-if
-              if annual-interest > 26
-                     display "Interest must be <= 26%"
+              if function test-numval(edit-input) not = 0
+                 or function numval(edit-input) < 0
+                     display "Invalid numeric entry - please re-enter."
+                     go to user-input
+              end-if
+              compute annual-interest = function numval(edit-input)
+              if annual-interest > lim-max-interest-rate
+                     display "Interest must be <= " lim-interest-out "%"
                      go to user-input
               end-if
 
               display "Enter term in years: "
-              accept annual-term
-              if annual-term = 0
-                     go to end-program
+              accept edit-input
+              if function numval(edit-input) = -1
+                     move "Y" to quit-switch
+                     go to user-input-exit
               end-if
-              if annual-term > 30
-                     display "Term must be <= 30 years."
+              if function test-numval(edit-input) not = 0
+                 or function numval(edit-input) < 0
+                     display "Invalid numeric entry - please re-enter."
+                     go to user-input
+              end-if
+              compute annual-term = function numval(edit-input)
+              if annual-term > lim-max-term-years
+                     display "Term must be <= " lim-term-out " years."
+                     go to user-input
+              end-if
+
+              display "Enter compounding periods per year "
+                     "(1=annual, 4=quarterly, 12=monthly, 360=daily): "
+              accept edit-input
+              if function test-numval(edit-input) not = 0
+                     display "Invalid numeric entry - please re-enter."
+                     go to user-input
+              end-if
+              compute compound-freq = function numval(edit-input)
+              if compound-freq = 0
+                     move 1 to compound-freq
+              end-if
+              if compound-freq > 360
+                     display "Compounding periods must be <= 360."
                      go to user-input
               end-if.
 
+       user-input-exit.
+              continue.
+
        calculate-it.
 
       *****************************************************************
@@ -97,17 +451,34 @@
               move annual-term to term-out
               move us-amount to amount-out
               move annual-interest to interest-rate
+              move annual-interest to rate-log-out
+              move compound-freq to freq-out
 
               divide 100 into annual-interest
+              compute periodic-rate = annual-interest / compound-freq
+              compute total-periods = annual-term * compound-freq
 
-              compute numerator = (1+annual-interest) **
-              annual-term
-              multiply annual-interest by numerator giving
-              denominator
-              subtract 1 from numerator
-              divide numerator by denominator giving factor 
+      *****************************************************************
+      *                                                               *
+      * At a 0% rate the formula above is 0/0 -- a 0% annuity is      *
+      * simply the sum of the level, undiscounted payments, so the    *
+      * factor is the total number of periods.                        *
+      *                                                               *
+      *****************************************************************
+
+              if periodic-rate = 0
+                     move total-periods to factor
+              else
+                     compute base-factor = 1 + periodic-rate
+                     compute numerator = base-factor ** total-periods
+                     multiply periodic-rate by numerator giving
+                     denominator
+                     subtract 1 from numerator
+                     divide numerator by denominator giving factor
+              end-if
 
               multiply us-amount by factor giving present-value
+                     rounded
 
               move present-value to pv-out.
 
@@ -115,7 +486,244 @@
               display "Uniform Series Amount: " amount-out
               display "Term: " term-out " years"
               display "Interest Rate: " interest-rate "%"
-              display "You need to invest: " pv-out.
+              display "Compounding Periods/Year: " freq-out
+              display "You need to invest: " pv-out
+              perform write-account-header
+              perform amort-schedule
+              perform log-transaction.
+
+       amort-schedule.
+
+      *****************************************************************
+      *                                                               *
+      * Period-by-period amortization of PRESENT-VALUE at the         *
+      * ANNUAL-INTEREST rate, paid down by the level US-AMOUNT        *
+      * payment, for the full ANNUAL-TERM.                            *
+      *                                                               *
+      *****************************************************************
+
+              move present-value to remaining-balance
+              if not batch-mode
+                     display "Amortization schedule written to "
+                            "FPGARPT.DAT"
+              end-if
+              perform varying period-num from 1 by 1
+                     until period-num > total-periods
+
+                     if rpt-line-count >= rpt-lines-per-page
+                            perform write-report-header
+                     end-if
+
+                     compute interest-portion rounded =
+                            remaining-balance * periodic-rate
+
+                     compute principal-portion =
+                            us-amount - interest-portion
+
+                     subtract principal-portion from remaining-balance
+
+                     move period-num to period-out
+                     move interest-portion to interest-port-out
+                     move principal-portion to principal-port-out
+                     move remaining-balance to balance-out
+
+                     move spaces to rpt-record
+                     string period-out delimited by size
+                            "   " delimited by size
+                            interest-port-out delimited by size
+                            "  " delimited by size
+                            principal-port-out delimited by size
+                            "  " delimited by size
+                            balance-out delimited by size
+                            into rpt-record
+                     end-string
+                     write rpt-record
+                     add 1 to rpt-line-count
+              end-perform.
+
+       close-report.
+              move rpt-rec-count to rpt-rec-count-out
+              move spaces to rpt-record
+              write rpt-record
+              move spaces to rpt-record
+              string "*** END OF REPORT - " delimited by size
+                     rpt-rec-count-out delimited by size
+                     " RECORD(S) PROCESSED ***" delimited by size
+                     into rpt-record
+              end-string
+              write rpt-record
+              close rpt-file.
+
+       batch-process.
+
+      *****************************************************************
+      *                                                               *
+      * Revalue the whole book of managed accounts in one pass,       *
+      * reading each account's uniform series amount/rate/term off    *
+      * the indexed master file instead of prompting at the terminal. *
+      * Records belonging to another calculator's product (e.g. an    *
+      * "FUTV" future-value account meant for FPGF) are skipped so a  *
+      * mixed book doesn't get misread as an annuity.  The master     *
+      * file carries no compounding-frequency field, so sub-annual    *
+      * compounding is only available in interactive mode -- batch    *
+      * mode always compounds annually.                               *
+      *                                                               *
+      *****************************************************************
+
+              perform read-checkpoint
+              open input master-file
+              if master-status not = "00"
+                     display "ERROR: unable to open MASTER.DAT - "
+                            "status " master-status
+              else
+                     if restart-run
+                            move resume-key to mast-account-id
+                            start master-file key is greater than
+                                   mast-account-id
+                                   invalid key
+                                          set master-eof to true
+                            end-start
+                     end-if
+                     perform until master-eof
+                            read master-file next record
+                                   at end
+                                          set master-eof to true
+                                   not at end
+                                          perform batch-process-record
+                            end-read
+                     end-perform
+                     close master-file
+                     perform clear-checkpoint
+              end-if.
+
+       batch-process-record.
+              if mast-product-code not = "ANNU"
+                     move "is not an ANNU product" to skip-reason
+                     perform skip-master-record
+              else
+                     if mast-amount > lim-max-principal
+                        or mast-annual-interest > lim-max-interest-rate
+                        or mast-annual-term > lim-max-term-years
+                            move "exceeds the business limits"
+                                   to skip-reason
+                            perform skip-master-record
+                     else
+                            move mast-account-id to account-id-out
+                            move mast-amount to us-amount
+                            move mast-annual-interest
+                                   to annual-interest
+                            move mast-annual-term to annual-term
+                            move 1 to compound-freq
+                            perform calculate-it
+                            perform write-account-header
+                            perform amort-schedule
+                            perform log-transaction
+                     end-if
+              end-if
+              perform write-checkpoint.
+
+       skip-master-record.
+              display "SKIPPED: account " mast-account-id " "
+                     skip-reason
+              if rpt-line-count >= rpt-lines-per-page
+                     perform write-report-header
+              end-if
+              move spaces to rpt-record
+              string "*** SKIPPED - ACCOUNT " delimited by size
+                     mast-account-id delimited by size
+                     " " delimited by size
+                     skip-reason delimited by size
+                     " ***" delimited by size
+                     into rpt-record
+              end-string
+              write rpt-record
+              add 1 to rpt-line-count.
+
+       read-checkpoint.
+
+      *****************************************************************
+      *                                                               *
+      * If a checkpoint from a prior run that died mid-file is on     *
+      * disk, resume just past the last account it successfully      *
+      * revalued instead of reprocessing (and possibly double-        *
+      * posting) the whole book from the first account.               *
+      *                                                               *
+      *****************************************************************
+
+              move spaces to resume-key
+              move "N" to restart-switch
+              open input ckpt-file
+              if ckpt-status = "00"
+                     read ckpt-file
+                            at end
+                                   continue
+                            not at end
+                                   move ckpt-last-key to resume-key
+                                   set restart-run to true
+                                   display "RESTART: resuming FPGA "
+                                          "batch after account "
+                                          resume-key
+                     end-read
+                     close ckpt-file
+              end-if.
+
+       write-checkpoint.
+              move "FPGA" to ckpt-program-id
+              move mast-account-id to ckpt-last-key
+              accept ckpt-run-date from date yyyymmdd
+              accept ckpt-run-time from time
+              open output ckpt-file
+              write checkpoint-record
+              close ckpt-file.
+
+       clear-checkpoint.
+              open output ckpt-file
+              close ckpt-file.
+
+       write-account-header.
+              if rpt-line-count >= rpt-lines-per-page
+                     perform write-report-header
+              end-if
+              move spaces to rpt-record
+              string "ACCOUNT: " delimited by size
+                     account-id-out delimited by size
+                     "  PAYMENT=" delimited by size
+                     amount-out delimited by size
+                     "  RATE=" delimited by size
+                     interest-rate delimited by size
+                     "%  TERM=" delimited by size
+                     term-out delimited by size
+                     into rpt-record
+              end-string
+              write rpt-record
+              add 1 to rpt-line-count
+              add 1 to rpt-rec-count.
+
+       log-transaction.
+
+      *****************************************************************
+      *                                                               *
+      * Append this calculation to the shared TVM audit log so it     *
+      * can be traced back to its inputs and the operator who ran it. *
+      *                                                               *
+      *****************************************************************
+
+              move spaces to tvm-log-record
+              accept log-date from date yyyymmdd
+              accept log-time from time
+              accept log-operator from environment "USER"
+              move "FPGA" to log-program
+              move amount-out to log-input-1
+              move rate-log-out to log-input-2
+              move term-out to log-term
+              move freq-out to log-freq
+              move pv-out to log-result
+              open extend tvm-log-file
+              if tvm-log-status = "35"
+                     open output tvm-log-file
+              end-if
+              write tvm-log-record
+              close tvm-log-file.
 
        end-program.
-              stop run.
+              goback.
