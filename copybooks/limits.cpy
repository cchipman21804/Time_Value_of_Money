@@ -0,0 +1,13 @@
+      *****************************************************************
+      *                                                               *
+      * Shared control-file record layout for the business-maintained *
+      * validation limits (maximum interest rate, term, and principal *
+      * amount) enforced by user-input across the TVM calculators.    *
+      * Business can raise/lower these without a recompile by simply  *
+      * editing LIMITS.DAT.                                           *
+      *                                                               *
+      *****************************************************************
+       01 LIMITS-RECORD.
+              05 LIM-MAX-INTEREST-RATE  PIC 99V9(4).
+              05 LIM-MAX-TERM-YEARS     PIC 99.
+              05 LIM-MAX-PRINCIPAL      PIC 9(9)V99.
