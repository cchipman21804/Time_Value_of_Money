@@ -0,0 +1,18 @@
+      *****************************************************************
+      * TVMLOG.CPY                                                    *
+      *                                                               *
+      * Shared transaction/audit log record, appended to by every     *
+      * TVM calculator so a quoted figure can be traced back to the   *
+      * inputs, the operator, and the date/time it was produced.      *
+      *****************************************************************
+
+       01 TVM-LOG-RECORD.
+              05 LOG-DATE            PIC 9(8).
+              05 LOG-TIME            PIC 9(8).
+              05 LOG-OPERATOR        PIC X(8).
+              05 LOG-PROGRAM         PIC X(8).
+              05 LOG-INPUT-1         PIC $ZZZ,ZZZ,ZZ9.99.
+              05 LOG-INPUT-2         PIC ZZ9.9999.
+              05 LOG-TERM            PIC ZZ9.
+              05 LOG-FREQ            PIC ZZZ.
+              05 LOG-RESULT          PIC $ZZZ,ZZZ,ZZ9.99.
