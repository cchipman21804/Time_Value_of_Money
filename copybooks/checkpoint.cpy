@@ -0,0 +1,22 @@
+      *****************************************************************
+      *                                                               *
+      * Shared checkpoint-file record layout used by the batch modes  *
+      * of FFGP, FPGA, and FPGF to support a restart after an abend   *
+      * or operator cancel.  CKPT-LAST-KEY holds the key of the last  *
+      * successfully processed record so a restart run can skip      *
+      * forward past completed work instead of reprocessing (and     *
+      * possibly double-posting) it -- a transaction sequence number *
+      * (via the CKPT-LAST-KEY-NUM redefinition) for FFGP's           *
+      * transaction file, or the account id for FPGA/FPGF's master   *
+      * file.  A batch run clears its checkpoint file back to empty  *
+      * when it completes normally, so the next run starts from the  *
+      * beginning instead of "restarting" past a job that already    *
+      * finished.                                                    *
+      *                                                               *
+      *****************************************************************
+       01 CHECKPOINT-RECORD.
+              05 CKPT-PROGRAM-ID       PIC X(4).
+              05 CKPT-LAST-KEY         PIC X(10).
+              05 CKPT-LAST-KEY-NUM REDEFINES CKPT-LAST-KEY PIC 9(10).
+              05 CKPT-RUN-DATE         PIC 9(8).
+              05 CKPT-RUN-TIME         PIC 9(8).
