@@ -0,0 +1,21 @@
+      *****************************************************************
+      *                                                               *
+      * Shared master-file record layout for the managed-account      *
+      * portfolio.  MAST-AMOUNT carries whatever quantity the         *
+      * reading program values from (uniform series amount for FPGA,  *
+      * future value for FPGF) for the account's product.             *
+      *                                                               *
+      * MAST-PRODUCT-CODE identifies which calculator owns the        *
+      * account so a mixed book can be revalued in one pass without   *
+      * a program misreading another product's records -- "ANNU" for  *
+      * FPGA's uniform-series/annuity accounts, "FUTV" for FPGF's      *
+      * lump-sum future-value accounts.  Each batch-process skips     *
+      * (and reports) any record whose product code isn't its own.    *
+      *                                                               *
+      *****************************************************************
+       01 MASTER-RECORD.
+              05 MAST-ACCOUNT-ID       PIC X(10).
+              05 MAST-AMOUNT           PIC 9(9)V99.
+              05 MAST-ANNUAL-INTEREST  PIC 99V9999.
+              05 MAST-ANNUAL-TERM      PIC 99.
+              05 MAST-PRODUCT-CODE     PIC X(4).
