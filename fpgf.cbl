@@ -8,9 +8,49 @@
       *****************************************************************
 
        identification division.
-       program-id.   fpgf.
+       program-id.   fpgf is initial program.
+
+       environment division.
+       input-output section.
+       file-control.
+              select tvm-log-file assign to "TVMLOG.DAT"
+                     organization is line sequential
+                     file status is tvm-log-status.
+
+              select rpt-file assign to "FPGFRPT.DAT"
+                     organization is line sequential.
+
+              select master-file assign to "MASTER.DAT"
+                     organization is indexed
+                     access mode is sequential
+                     record key is mast-account-id
+                     file status is master-status.
+
+              select limits-file assign to "LIMITS.DAT"
+                     organization is line sequential
+                     file status is limits-status.
+
+              select ckpt-file assign to "FPGFCKPT.DAT"
+                     organization is line sequential
+                     file status is ckpt-status.
 
        data division.
+       file section.
+       fd  tvm-log-file.
+       copy "tvmlog.cpy".
+
+       fd  rpt-file.
+       01  rpt-record                pic x(80).
+
+       fd  master-file.
+       copy "master.cpy".
+
+       fd  limits-file.
+       copy "limits.cpy".
+
+       fd  ckpt-file.
+       copy "checkpoint.cpy".
+
        working-storage section.
 
       *****************************************************************
@@ -32,52 +72,208 @@
               05 ANNUAL-TERM       PIC 99 USAGE COMP.
               05 NUMERATOR         PIC S9(9)V9(6) USAGE COMP.
               05 DENOMINATOR       PIC S9(9)V9(6) USAGE COMP.
+              05 BASE-FACTOR       PIC S9V9(8) USAGE COMP.
               05 FUTURE-VALUE      PIC S9(9)V99 USAGE COMP.
+              05 COMPOUND-FREQ     PIC 999 USAGE COMP.
+              05 PERIODIC-RATE     PIC S9V9(8) USAGE COMP.
+              05 TOTAL-PERIODS     PIC S9(5) USAGE COMP.
 
        01 DISP-FIELDS.
-              05 PV-OUT            PIC $ZZ,ZZZ,ZZ9.99 USAGE DISPLAY.
+              05 PV-OUT            PIC $ZZZ,ZZZ,ZZ9.99 USAGE DISPLAY.
               05 FV-OUT            PIC $ZZZ,ZZZ,ZZ9.99 USAGE DISPLAY.
               05 INTEREST-RATE     PIC Z9.99 USAGE DISPLAY.
+              05 RATE-LOG-OUT      PIC ZZ9.9999 USAGE DISPLAY.
               05 TERM-OUT          PIC Z9 USAGE DISPLAY.
+              05 FREQ-OUT          PIC ZZ9 USAGE DISPLAY.
+
+       01 TVM-LOG-STATUS         PIC XX.
+
+       01 MASTER-STATUS         PIC XX.
+
+       01 LIMITS-STATUS          PIC XX.
+
+       01 LIMITS-DISP-FIELDS.
+              05 LIM-INTEREST-OUT   PIC Z9.9999 USAGE DISPLAY.
+              05 LIM-TERM-OUT       PIC Z9 USAGE DISPLAY.
+              05 LIM-PRINCIPAL-OUT  PIC $ZZZ,ZZZ,ZZ9.99 USAGE DISPLAY.
+
+       01 EDIT-INPUT             PIC X(15).
+
+       01 CKPT-STATUS            PIC XX.
+
+       01 BATCH-CKPT-FIELDS.
+              05 RESUME-KEY           PIC X(10).
+              05 RESTART-SWITCH       PIC X VALUE "N".
+                     88 RESTART-RUN   VALUE "Y".
+
+       01 BATCH-SWITCHES.
+              05 MODE-SWITCH             PIC X VALUE "I".
+                     88 BATCH-MODE       VALUE "B" "b".
+              05 MASTER-EOF-SWITCH       PIC X VALUE "N".
+                     88 MASTER-EOF       VALUE "Y".
+              05 QUIT-SWITCH             PIC X VALUE "N".
+                     88 QUIT-REQUESTED   VALUE "Y".
+
+       01 RPT-CONTROL.
+              05 RPT-LINE-COUNT     PIC 99 USAGE COMP VALUE 0.
+              05 RPT-PAGE-NUM       PIC 99 USAGE COMP VALUE 0.
+              05 RPT-PAGE-OUT       PIC Z9 USAGE DISPLAY.
+              05 RPT-RUN-DATE       PIC 9(8) USAGE DISPLAY.
+              05 RPT-LINES-PER-PAGE PIC 99 USAGE COMP VALUE 20.
+              05 ACCOUNT-ID-OUT     PIC X(10) USAGE DISPLAY.
+              05 RPT-REC-COUNT      PIC 9(5) USAGE COMP VALUE 0.
+              05 RPT-REC-COUNT-OUT  PIC ZZZZ9 USAGE DISPLAY.
+
+       01 SKIP-REASON                    PIC X(30).
 
        procedure division.
+       main-logic.
+              perform init-ws
+              perform open-report
+              display "PRESENT VALUE CALCULATOR"
+              display "Run in (B)atch mode from master file, or "
+                     "(I)nteractive mode? "
+              accept mode-switch
+              if batch-mode
+                     perform batch-process
+              else
+                     perform user-input thru user-input-exit
+                     if not quit-requested
+                            perform calculate-it
+                            perform disp-result
+                            perform write-detail-line
+                     end-if
+              end-if
+              perform close-report
+              perform end-program.
+
        init-ws.
               initialize calc-fields
-              initialize disp-fields.
+              initialize disp-fields
+              perform read-limits.
+
+       read-limits.
+
+      *****************************************************************
+      *                                                               *
+      * Pull the validation limits (max rate/term/principal) from     *
+      * the shared LIMITS.DAT control file so business can raise or   *
+      * lower them without a recompile.  If the control file is not   *
+      * present, fall back to the long-standing 26%/30-year/          *
+      * $999,999,999.99 defaults.                                     *
+      *                                                               *
+      *****************************************************************
+
+              move 26        to lim-max-interest-rate
+              move 30        to lim-max-term-years
+              move 999999999 to lim-max-principal
+              open input limits-file
+              if limits-status = "00"
+                     read limits-file
+                     end-read
+                     close limits-file
+              end-if
+              move lim-max-interest-rate to lim-interest-out
+              move lim-max-term-years to lim-term-out
+              move lim-max-principal to lim-principal-out.
+
+       open-report.
+              open output rpt-file
+              move 0 to rpt-line-count
+              move 0 to rpt-page-num
+              accept rpt-run-date from date yyyymmdd
+              perform write-report-header.
+
+       write-report-header.
+              add 1 to rpt-page-num
+              move rpt-page-num to rpt-page-out
+              move spaces to rpt-record
+              string "PRESENT VALUE CALCULATOR" delimited by size
+                     "  RUN DATE: " delimited by size
+                     rpt-run-date delimited by size
+                     "  PAGE: " delimited by size
+                     rpt-page-out delimited by size
+                     into rpt-record
+              end-string
+              write rpt-record
+              move "FUTURE VALUE       RATE   TERM  FREQ  PRESENT VALUE"
+                     to rpt-record
+              write rpt-record
+              move 2 to rpt-line-count.
 
        user-input.
-              display "PRESENT VALUE CALCULATOR"
-              display "Enter zero for any parameter to end the program."
+              display "Enter -1 for any parameter to end the program."
               display "Enter future value: "
-              accept future-value
-              if future-value = 0
-                     go to end-program
+              accept edit-input
+              if function numval(edit-input) = -1
+                     move "Y" to quit-switch
+                     go to user-input-exit
+              end-if
+              if function test-numval(edit-input) not = 0
+                 or function numval(edit-input) < 0
+                     display "Invalid numeric entry - please re-enter."
+                     go to user-input
               end-if
-              if future-value > 999999999
-                     display "Present value must be <= $999,999,999.99"
+              compute future-value = function numval(edit-input)
+              if future-value > lim-max-principal
+                     display "Present value must be <= "
+                            lim-principal-out
                      go to user-input
               end-if
 
               display "Enter annual interest rate as a % value: "
-              accept annual-interest
-              if annual-interest = 0
-                     go to end-program
+              accept edit-input
+              if function numval(edit-input) = -1
+                     move "Y" to quit-switch
+                     go to user-input-exit
               end-if
-              if annual-interest > 26
-                     display "Interest must be <= 26%"
+              if function test-numval(edit-input) not = 0
+                 or function numval(edit-input) < 0
+                     display "Invalid numeric entry - please re-enter."
+                     go to user-input
+              end-if
+              compute annual-interest = function numval(edit-input)
+              if annual-interest > lim-max-interest-rate
+                     display "Interest must be <= " lim-interest-out "%"
                      go to user-input
               end-if
 
               display "Enter term in years: "
-              accept annual-term
-              if annual-term = 0
-                     go to end-program
+              accept edit-input
+              if function numval(edit-input) = -1
+                     move "Y" to quit-switch
+                     go to user-input-exit
+              end-if
+              if function test-numval(edit-input) not = 0
+                 or function numval(edit-input) < 0
+                     display "Invalid numeric entry - please re-enter."
+                     go to user-input
+              end-if
+              compute annual-term = function numval(edit-input)
+              if annual-term > lim-max-term-years
+                     display "Term must be <= " lim-term-out " years."
+                     go to user-input
+              end-if
+
+              display "Enter compounding periods per year "
+                     "(1=annual, 4=quarterly, 12=monthly, 360=daily): "
+              accept edit-input
+              if function test-numval(edit-input) not = 0
+                     display "Invalid numeric entry - please re-enter."
+                     go to user-input
+              end-if
+              compute compound-freq = function numval(edit-input)
+              if compound-freq = 0
+                     move 1 to compound-freq
               end-if
-              if annual-term > 30
-                     display "Term must be <= 30 years."
+              if compound-freq > 360
+                     display "Compounding periods must be <= 360."
                      go to user-input
               end-if.
 
+       user-input-exit.
+              continue.
+
        calculate-it.
 
       *****************************************************************
@@ -96,14 +292,18 @@
               move annual-term to term-out
               move future-value to fv-out
               move annual-interest to interest-rate
+              move annual-interest to rate-log-out
+              move compound-freq to freq-out
 
               divide 100 into annual-interest
+              compute periodic-rate = annual-interest / compound-freq
+              compute total-periods = annual-term * compound-freq
 
-              compute numerator = (1+annual-interest) **
-              annual-term
+              compute base-factor = 1 + periodic-rate
+              compute numerator = base-factor ** total-periods
               divide 1 by numerator giving denominator
 
-              compute present-value = future-value *
+              compute present-value rounded = future-value *
               denominator
 
               move present-value to pv-out.
@@ -112,7 +312,214 @@
               display "Future Value: " fv-out
               display "Term: " term-out " years"
               display "Interest Rate: " interest-rate "%"
-              display "You need to invest: " pv-out.
+              display "Compounding Periods/Year: " freq-out
+              display "You need to invest: " pv-out
+              perform log-transaction.
+
+       write-detail-line.
+              if rpt-line-count >= rpt-lines-per-page
+                     perform write-report-header
+              end-if
+              move spaces to rpt-record
+              string fv-out delimited by size
+                     "  RATE=" delimited by size
+                     interest-rate delimited by size
+                     "%  TERM=" delimited by size
+                     term-out delimited by size
+                     "  FREQ=" delimited by size
+                     freq-out delimited by size
+                     "  PV=" delimited by size
+                     pv-out delimited by size
+                     into rpt-record
+              end-string
+              write rpt-record
+              add 1 to rpt-line-count
+              add 1 to rpt-rec-count.
+
+       log-transaction.
+
+      *****************************************************************
+      *                                                               *
+      * Append this calculation to the shared TVM audit log so it     *
+      * can be traced back to its inputs and the operator who ran it. *
+      *                                                               *
+      *****************************************************************
+
+              move spaces to tvm-log-record
+              accept log-date from date yyyymmdd
+              accept log-time from time
+              accept log-operator from environment "USER"
+              move "FPGF" to log-program
+              move fv-out to log-input-1
+              move rate-log-out to log-input-2
+              move term-out to log-term
+              move freq-out to log-freq
+              move pv-out to log-result
+              open extend tvm-log-file
+              if tvm-log-status = "35"
+                     open output tvm-log-file
+              end-if
+              write tvm-log-record
+              close tvm-log-file.
+
+       close-report.
+              move rpt-rec-count to rpt-rec-count-out
+              move spaces to rpt-record
+              write rpt-record
+              move spaces to rpt-record
+              string "*** END OF REPORT - " delimited by size
+                     rpt-rec-count-out delimited by size
+                     " RECORD(S) PROCESSED ***" delimited by size
+                     into rpt-record
+              end-string
+              write rpt-record
+              close rpt-file.
+
+       batch-process.
+
+      *****************************************************************
+      *                                                               *
+      * Revalue the whole book of managed accounts in one pass,       *
+      * reading each account's future value/rate/term off the         *
+      * indexed master file instead of prompting at the terminal.     *
+      * Records belonging to another calculator's product (e.g. an    *
+      * "ANNU" annuity account meant for FPGA) are skipped so a       *
+      * mixed book doesn't get misread as a lump-sum future value.    *
+      * The master file carries no compounding-frequency field, so    *
+      * sub-annual compounding is only available in interactive mode  *
+      * -- batch mode always compounds annually.                      *
+      *                                                               *
+      *****************************************************************
+
+              perform read-checkpoint
+              open input master-file
+              if master-status not = "00"
+                     display "ERROR: unable to open MASTER.DAT - "
+                            "status " master-status
+              else
+                     if restart-run
+                            move resume-key to mast-account-id
+                            start master-file key is greater than
+                                   mast-account-id
+                                   invalid key
+                                          set master-eof to true
+                            end-start
+                     end-if
+                     perform until master-eof
+                            read master-file next record
+                                   at end
+                                          set master-eof to true
+                                   not at end
+                                          perform batch-process-record
+                            end-read
+                     end-perform
+                     close master-file
+                     perform clear-checkpoint
+              end-if.
+
+       batch-process-record.
+              if mast-product-code not = "FUTV"
+                     move "is not a FUTV product" to skip-reason
+                     perform skip-master-record
+              else
+                     if mast-amount > lim-max-principal
+                        or mast-annual-interest > lim-max-interest-rate
+                        or mast-annual-term > lim-max-term-years
+                            move "exceeds the business limits"
+                                   to skip-reason
+                            perform skip-master-record
+                     else
+                            move mast-account-id to account-id-out
+                            move mast-amount to future-value
+                            move mast-annual-interest
+                                   to annual-interest
+                            move mast-annual-term to annual-term
+                            move 1 to compound-freq
+                            perform calculate-it
+                            perform write-master-detail-line
+                            perform log-transaction
+                     end-if
+              end-if
+              perform write-checkpoint.
+
+       skip-master-record.
+              display "SKIPPED: account " mast-account-id " "
+                     skip-reason
+              if rpt-line-count >= rpt-lines-per-page
+                     perform write-report-header
+              end-if
+              move spaces to rpt-record
+              string "*** SKIPPED - ACCOUNT " delimited by size
+                     mast-account-id delimited by size
+                     " " delimited by size
+                     skip-reason delimited by size
+                     " ***" delimited by size
+                     into rpt-record
+              end-string
+              write rpt-record
+              add 1 to rpt-line-count.
+
+       read-checkpoint.
+
+      *****************************************************************
+      *                                                               *
+      * If a checkpoint from a prior run that died mid-file is on     *
+      * disk, resume just past the last account it successfully      *
+      * revalued instead of reprocessing (and possibly double-        *
+      * posting) the whole book from the first account.               *
+      *                                                               *
+      *****************************************************************
+
+              move spaces to resume-key
+              move "N" to restart-switch
+              open input ckpt-file
+              if ckpt-status = "00"
+                     read ckpt-file
+                            at end
+                                   continue
+                            not at end
+                                   move ckpt-last-key to resume-key
+                                   set restart-run to true
+                                   display "RESTART: resuming FPGF "
+                                          "batch after account "
+                                          resume-key
+                     end-read
+                     close ckpt-file
+              end-if.
+
+       write-checkpoint.
+              move "FPGF" to ckpt-program-id
+              move mast-account-id to ckpt-last-key
+              accept ckpt-run-date from date yyyymmdd
+              accept ckpt-run-time from time
+              open output ckpt-file
+              write checkpoint-record
+              close ckpt-file.
+
+       clear-checkpoint.
+              open output ckpt-file
+              close ckpt-file.
+
+       write-master-detail-line.
+              if rpt-line-count >= rpt-lines-per-page
+                     perform write-report-header
+              end-if
+              move spaces to rpt-record
+              string "ACCOUNT: " delimited by size
+                     account-id-out delimited by size
+                     "  " delimited by size
+                     fv-out delimited by size
+                     "  RATE=" delimited by size
+                     interest-rate delimited by size
+                     "%  TERM=" delimited by size
+                     term-out delimited by size
+                     "  PV=" delimited by size
+                     pv-out delimited by size
+                     into rpt-record
+              end-string
+              write rpt-record
+              add 1 to rpt-line-count
+              add 1 to rpt-rec-count.
 
        end-program.
-              stop run.
+              goback.
